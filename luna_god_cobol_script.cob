@@ -1,33 +1,153 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. luna_god_py_script.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT mood_log_file ASSIGN TO "MOODLOG"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT alert_file ASSIGN TO "ALERTFIL"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT history_file ASSIGN TO "HISTORY"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS hs_user_name
+        FILE STATUS IS ws_history_status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  mood_log_file.
+COPY mood_log_record.
+
+FD  alert_file.
+COPY alert_record.
+
+FD  history_file.
+COPY history_record.
+
 WORKING-STORAGE SECTION.
 01 user_name PIC X(20).
-01 status PIC X(1).
+01 ws_mood_input PIC X(1).
+01 mood_scale PIC 9(1) VALUE 0.
+01 ws_run_date PIC 9(8).
+01 ws_max_retries PIC 9 VALUE 3.
+01 ws_invalid_count PIC 9(2) VALUE 0.
+01 ws_status_valid PIC X(1) VALUE "N".
+01 ws_log_status PIC X(1).
+01 ws_alert_threshold PIC 9 VALUE 3.
+01 ws_prior_n_streak PIC 9(2).
+01 ws_new_n_streak PIC 9(2).
+01 ws_run_seq PIC 9(4) VALUE 1.
+01 ws_history_status PIC XX.
 
 PROCEDURE DIVISION.
+main_checkin.
+    ACCEPT ws_run_date FROM DATE YYYYMMDD.
+    OPEN EXTEND mood_log_file.
+    OPEN EXTEND alert_file.
+    PERFORM open_history_file.
     DISPLAY "ルナ様ァアア！！！".
     DISPLAY "ルナ様「君の名前を教えてくれないか？」".
     ACCEPT user_name.
     DISPLAY "君の名前 ", user_name.
     DISPLAY "ルナ様「なるほど、君の名前は", user_name, "と言うのだな」".
     DISPLAY "ルナ様「", user_name, "、最近の調子はどうだ？」".
-    DISPLAY "[選択肢:y/n]".
-    ACCEPT status.
-    DISPLAY "君の選択:", status.
-    IF status = "Y" OR status = "y"
-        DISPLAY "ルナ様「そうか、そうか。元気そうでなによりだよ」".
-        DISPLAY "ルナ様「", user_name, "、私は大変、気分がいい」".
-        DISPLAY "ルナ様「", user_name, "、引き続き頼む、期待しているぞ」".
-    ELSE IF status = "N" OR status = "n"
-        DISPLAY "ルナ様「そうか、そうか・・・ならば、", user_name, "、私と一緒に休むぞ」".
-        DISPLAY "ルナ様「授業のことは気にせずとも良い", user_name, "、無理せずとも私がついててやるからな」".
-        DISPLAY "ルナ様「安心しろ、私はちゃんと", user_name, "の側にいてやるつもりだ」".
-        DISPLAY "ルナ様「どうやら、", user_name, "は寝てしまったか、仕方ないな・・・おやすみ・・・", user_name, "」".
+    PERFORM accept_mood_with_retry.
+
+    IF ws_status_valid = "Y"
+        IF mood_scale >= 4
+            MOVE "Y" TO ws_log_status
+            PERFORM reset_prior_n_streak
+            DISPLAY "ルナ様「そうか、そうか。元気そうでなによりだよ」"
+            DISPLAY "ルナ様「", user_name, "、私は大変、気分がいい」"
+            DISPLAY "ルナ様「", user_name, "、引き続き頼む、期待しているぞ」"
+        ELSE IF mood_scale = 3
+            MOVE "M" TO ws_log_status
+            PERFORM reset_prior_n_streak
+            DISPLAY "ルナ様「ふむ、", user_name, "、悪くはないが良くもないか」"
+            DISPLAY "ルナ様「まあ、そういう日もある。無理はするなよ」"
+        ELSE
+            MOVE "N" TO ws_log_status
+            PERFORM check_prior_n_streak
+            DISPLAY "ルナ様「そうか、そうか・・・ならば、", user_name, "、私と一緒に休むぞ」"
+            DISPLAY "ルナ様「授業のことは気にせずとも良い", user_name, "、無理せずとも私がついててやるからな」"
+            DISPLAY "ルナ様「安心しろ、私はちゃんと", user_name, "の側にいてやるつもりだ」"
+            DISPLAY "ルナ様「どうやら、", user_name, "は寝てしまったか、仕方ないな・・・おやすみ・・・", user_name, "」"
+        END-IF
     ELSE
-        DISPLAY "ルナ様「すまない、", user_name, "、私にはそれがわからないみたいだ」".
-        DISPLAY "ルナ様「", user_name, "、また次の機会に話そう」".
+        MOVE "?" TO ws_log_status
+        MOVE 0 TO mood_scale
+        DISPLAY "ルナ様「すまない、", user_name, "、私にはそれがわからないみたいだ」"
+        DISPLAY "ルナ様「", user_name, "、また次の機会に話そう」"
     END-IF.
 
-    STOP RUN.
\ No newline at end of file
+    MOVE ws_run_date TO ml_run_date.
+    MOVE ws_run_seq TO ml_run_seq.
+    MOVE user_name TO ml_user_name.
+    MOVE ws_log_status TO ml_status.
+    MOVE mood_scale TO ml_mood_scale.
+    WRITE mood_log_record.
+
+    CLOSE mood_log_file.
+    CLOSE alert_file.
+    CLOSE history_file.
+    STOP RUN.
+
+accept_mood_with_retry.
+    MOVE "N" TO ws_status_valid.
+    MOVE 0 TO ws_invalid_count.
+    PERFORM UNTIL ws_status_valid = "Y" OR ws_invalid_count > ws_max_retries
+        DISPLAY "[選択肢: 1(最悪)〜5(最高)の気分を数字で]"
+        ACCEPT ws_mood_input
+        DISPLAY "君の選択:", ws_mood_input
+        IF ws_mood_input >= "1" AND ws_mood_input <= "5"
+            MOVE "Y" TO ws_status_valid
+            MOVE ws_mood_input TO mood_scale
+        ELSE
+            ADD 1 TO ws_invalid_count
+            IF ws_invalid_count <= ws_max_retries
+                DISPLAY "ルナ様「すまない、", user_name, "、1から5の数字で答えてくれないか？」"
+            END-IF
+        END-IF
+    END-PERFORM.
+
+check_prior_n_streak.
+    MOVE user_name TO hs_user_name.
+    READ history_file
+        INVALID KEY MOVE 0 TO ws_prior_n_streak
+        NOT INVALID KEY MOVE hs_consecutive_n TO ws_prior_n_streak
+    END-READ.
+    ADD 1 TO ws_prior_n_streak GIVING ws_new_n_streak.
+    IF ws_new_n_streak >= ws_alert_threshold
+        MOVE ws_run_date TO al_run_date
+        MOVE ws_run_seq TO al_run_seq
+        MOVE user_name TO al_user_name
+        MOVE ws_new_n_streak TO al_consecutive_n
+        MOVE "low mood scale multiple nights running - counseling review" TO al_message
+        WRITE alert_record
+    END-IF.
+    MOVE user_name TO hs_user_name.
+    MOVE ws_run_date TO hs_last_run_date.
+    MOVE "N" TO hs_last_status.
+    MOVE ws_new_n_streak TO hs_consecutive_n.
+    PERFORM save_history_record.
+
+reset_prior_n_streak.
+    MOVE user_name TO hs_user_name.
+    MOVE ws_run_date TO hs_last_run_date.
+    MOVE ws_log_status TO hs_last_status.
+    MOVE 0 TO hs_consecutive_n.
+    PERFORM save_history_record.
+
+save_history_record.
+    WRITE history_record
+        INVALID KEY REWRITE history_record
+    END-WRITE.
+
+open_history_file.
+    OPEN I-O history_file.
+    IF ws_history_status NOT = "00"
+        OPEN OUTPUT history_file
+        CLOSE history_file
+        OPEN I-O history_file
+    END-IF.
