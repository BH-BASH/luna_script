@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. luna_reconcile_script.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT mood_log_file ASSIGN TO "MOODLOG"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT student_roster_file ASSIGN TO "ROSTER"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT noshow_file ASSIGN TO "NOSHOW"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  mood_log_file.
+COPY mood_log_record.
+
+FD  student_roster_file.
+COPY student_roster_record.
+
+FD  noshow_file.
+01 noshow_line PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 ws_report_date PIC 9(8).
+01 ws_mood_log_eof PIC X(1) VALUE "N".
+01 ws_roster_eof PIC X(1) VALUE "N".
+01 ws_checked_in_count PIC 9(4) VALUE 0.
+01 checked_in_table.
+    05 checked_in_entry PIC X(20) OCCURS 500 TIMES.
+01 ws_idx PIC 9(4).
+01 ws_found PIC X(1).
+01 ws_noshow_count PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+main_reconcile.
+    ACCEPT ws_report_date FROM DATE YYYYMMDD.
+    OPEN INPUT mood_log_file.
+    OPEN INPUT student_roster_file.
+    OPEN OUTPUT noshow_file.
+
+    PERFORM UNTIL ws_mood_log_eof = "Y"
+        READ mood_log_file
+            AT END MOVE "Y" TO ws_mood_log_eof
+            NOT AT END PERFORM record_checked_in
+        END-READ
+    END-PERFORM.
+
+    PERFORM UNTIL ws_roster_eof = "Y"
+        READ student_roster_file
+            AT END MOVE "Y" TO ws_roster_eof
+            NOT AT END PERFORM check_roster_entry
+        END-READ
+    END-PERFORM.
+
+    PERFORM write_noshow_summary.
+
+    CLOSE mood_log_file.
+    CLOSE student_roster_file.
+    CLOSE noshow_file.
+    STOP RUN.
+
+record_checked_in.
+    IF ml_run_date = ws_report_date
+        IF ws_checked_in_count < 500
+            ADD 1 TO ws_checked_in_count
+            MOVE ml_user_name TO checked_in_entry(ws_checked_in_count)
+        ELSE
+            DISPLAY "WARNING: checked-in table full at 500 entries - "
+                "no-show list below may be inaccurate for "
+                ml_user_name
+        END-IF
+    END-IF.
+
+check_roster_entry.
+    MOVE "N" TO ws_found.
+    PERFORM VARYING ws_idx FROM 1 BY 1 UNTIL ws_idx > ws_checked_in_count
+        IF checked_in_entry(ws_idx) = sr_student_name
+            MOVE "Y" TO ws_found
+        END-IF
+    END-PERFORM.
+
+    IF ws_found = "N"
+        ADD 1 TO ws_noshow_count
+        MOVE SPACES TO noshow_line
+        STRING "NO CHECK-IN: " DELIMITED BY SIZE
+            sr_student_name DELIMITED BY SIZE
+            " ROOM " DELIMITED BY SIZE
+            sr_room_number DELIMITED BY SIZE
+            INTO noshow_line
+        WRITE noshow_line
+    END-IF.
+
+write_noshow_summary.
+    MOVE SPACES TO noshow_line.
+    WRITE noshow_line.
+    MOVE SPACES TO noshow_line.
+    STRING "TOTAL NO-SHOWS: " DELIMITED BY SIZE
+        ws_noshow_count DELIMITED BY SIZE
+        INTO noshow_line
+    WRITE noshow_line.
