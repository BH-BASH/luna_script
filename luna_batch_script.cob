@@ -0,0 +1,233 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. luna_batch_script.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT student_roster_file ASSIGN TO "ROSTER"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT mood_log_file ASSIGN TO "MOODLOG"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT alert_file ASSIGN TO "ALERTFIL"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT history_file ASSIGN TO "HISTORY"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS hs_user_name
+        FILE STATUS IS ws_history_status.
+    SELECT checkpoint_file ASSIGN TO "CHECKPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_checkpoint_status.
+    SELECT run_control_file ASSIGN TO "RUNCTL"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_run_control_status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  student_roster_file.
+COPY student_roster_record.
+
+FD  mood_log_file.
+COPY mood_log_record.
+
+FD  alert_file.
+COPY alert_record.
+
+FD  history_file.
+COPY history_record.
+
+FD  checkpoint_file.
+COPY checkpoint_record.
+
+FD  run_control_file.
+COPY run_control_record.
+
+WORKING-STORAGE SECTION.
+01 ws_mood_input PIC X(1).
+01 mood_scale PIC 9(1) VALUE 0.
+01 ws_run_date PIC 9(8).
+01 ws_roster_eof PIC X(1) VALUE "N".
+01 ws_max_retries PIC 9 VALUE 3.
+01 ws_invalid_count PIC 9(2) VALUE 0.
+01 ws_status_valid PIC X(1) VALUE "N".
+01 ws_log_status PIC X(1).
+01 ws_alert_threshold PIC 9 VALUE 3.
+01 ws_prior_n_streak PIC 9(2).
+01 ws_new_n_streak PIC 9(2).
+01 ws_roster_seq PIC 9(5) VALUE 0.
+01 ws_checkpoint_seq PIC 9(5) VALUE 0.
+01 ws_checkpoint_status PIC XX.
+01 ws_run_seq PIC 9(4) VALUE 1.
+01 ws_run_control_status PIC XX.
+01 ws_history_status PIC XX.
+
+PROCEDURE DIVISION.
+main_batch.
+    ACCEPT ws_run_date FROM DATE YYYYMMDD.
+    PERFORM generate_run_control.
+    PERFORM load_checkpoint.
+    OPEN INPUT student_roster_file.
+    OPEN EXTEND mood_log_file.
+    OPEN EXTEND alert_file.
+    PERFORM open_history_file.
+
+    DISPLAY "RUN-ID: " ws_run_date "-" ws_run_seq.
+
+    IF ws_checkpoint_seq > 0
+        DISPLAY "RESTART: resuming roster batch after sequence "
+            ws_checkpoint_seq
+    END-IF.
+
+    PERFORM UNTIL ws_roster_eof = "Y"
+        READ student_roster_file
+            AT END MOVE "Y" TO ws_roster_eof
+            NOT AT END PERFORM handle_roster_record
+        END-READ
+    END-PERFORM.
+
+    CLOSE student_roster_file.
+    CLOSE mood_log_file.
+    CLOSE alert_file.
+    CLOSE history_file.
+    STOP RUN.
+
+generate_run_control.
+    MOVE 1 TO ws_run_seq.
+    OPEN INPUT run_control_file.
+    IF ws_run_control_status = "00"
+        READ run_control_file
+            AT END CONTINUE
+            NOT AT END
+                IF rc_run_date = ws_run_date
+                    COMPUTE ws_run_seq = rc_run_seq + 1
+                END-IF
+        END-READ
+        CLOSE run_control_file
+    END-IF.
+    MOVE ws_run_date TO rc_run_date.
+    MOVE ws_run_seq TO rc_run_seq.
+    OPEN OUTPUT run_control_file.
+    WRITE run_control_record.
+    CLOSE run_control_file.
+
+load_checkpoint.
+    MOVE 0 TO ws_checkpoint_seq.
+    OPEN INPUT checkpoint_file.
+    IF ws_checkpoint_status = "00"
+        READ checkpoint_file
+            AT END CONTINUE
+            NOT AT END
+                IF cp_run_date = ws_run_date
+                    MOVE cp_last_seq_num TO ws_checkpoint_seq
+                END-IF
+        END-READ
+        CLOSE checkpoint_file
+    END-IF.
+
+handle_roster_record.
+    ADD 1 TO ws_roster_seq.
+    IF ws_roster_seq > ws_checkpoint_seq
+        PERFORM process_student
+        PERFORM save_checkpoint
+    END-IF.
+
+save_checkpoint.
+    MOVE ws_run_date TO cp_run_date.
+    MOVE ws_roster_seq TO cp_last_seq_num.
+    MOVE sr_student_name TO cp_last_user_name.
+    OPEN OUTPUT checkpoint_file.
+    WRITE checkpoint_record.
+    CLOSE checkpoint_file.
+
+process_student.
+    DISPLAY "ルナ様ァアア！！！".
+    DISPLAY "ルナ様「", sr_student_name, "、最近の調子はどうだ？」".
+    PERFORM accept_mood_with_retry.
+
+    IF ws_status_valid = "Y"
+        IF mood_scale >= 4
+            MOVE "Y" TO ws_log_status
+            PERFORM reset_prior_n_streak
+            DISPLAY "ルナ様「そうか、そうか。元気そうでなによりだよ」"
+            DISPLAY "ルナ様「", sr_student_name, "、私は大変、気分がいい」"
+        ELSE IF mood_scale = 3
+            MOVE "M" TO ws_log_status
+            PERFORM reset_prior_n_streak
+            DISPLAY "ルナ様「ふむ、", sr_student_name, "、悪くはないが良くもないか」"
+        ELSE
+            MOVE "N" TO ws_log_status
+            PERFORM check_prior_n_streak
+            DISPLAY "ルナ様「そうか、そうか・・・ならば、", sr_student_name, "、私と一緒に休むぞ」"
+            DISPLAY "ルナ様「安心しろ、私はちゃんと", sr_student_name, "の側にいてやるつもりだ」"
+        END-IF
+    ELSE
+        MOVE "?" TO ws_log_status
+        MOVE 0 TO mood_scale
+        DISPLAY "ルナ様「すまない、", sr_student_name, "、私にはそれがわからないみたいだ」"
+    END-IF.
+
+    MOVE ws_run_date TO ml_run_date.
+    MOVE ws_run_seq TO ml_run_seq.
+    MOVE sr_student_name TO ml_user_name.
+    MOVE ws_log_status TO ml_status.
+    MOVE mood_scale TO ml_mood_scale.
+    WRITE mood_log_record.
+
+accept_mood_with_retry.
+    MOVE "N" TO ws_status_valid.
+    MOVE 0 TO ws_invalid_count.
+    PERFORM UNTIL ws_status_valid = "Y" OR ws_invalid_count > ws_max_retries
+        DISPLAY "[選択肢: 1(最悪)〜5(最高)の気分を数字で]"
+        ACCEPT ws_mood_input
+        DISPLAY "君の選択:", ws_mood_input
+        IF ws_mood_input >= "1" AND ws_mood_input <= "5"
+            MOVE "Y" TO ws_status_valid
+            MOVE ws_mood_input TO mood_scale
+        ELSE
+            ADD 1 TO ws_invalid_count
+            IF ws_invalid_count <= ws_max_retries
+                DISPLAY "ルナ様「すまない、", sr_student_name, "、1から5の数字で答えてくれないか？」"
+            END-IF
+        END-IF
+    END-PERFORM.
+
+check_prior_n_streak.
+    MOVE sr_student_name TO hs_user_name.
+    READ history_file
+        INVALID KEY MOVE 0 TO ws_prior_n_streak
+        NOT INVALID KEY MOVE hs_consecutive_n TO ws_prior_n_streak
+    END-READ.
+    ADD 1 TO ws_prior_n_streak GIVING ws_new_n_streak.
+    IF ws_new_n_streak >= ws_alert_threshold
+        MOVE ws_run_date TO al_run_date
+        MOVE ws_run_seq TO al_run_seq
+        MOVE sr_student_name TO al_user_name
+        MOVE ws_new_n_streak TO al_consecutive_n
+        MOVE "low mood scale multiple nights running - counseling review" TO al_message
+        WRITE alert_record
+    END-IF.
+    MOVE sr_student_name TO hs_user_name.
+    MOVE ws_run_date TO hs_last_run_date.
+    MOVE "N" TO hs_last_status.
+    MOVE ws_new_n_streak TO hs_consecutive_n.
+    PERFORM save_history_record.
+
+reset_prior_n_streak.
+    MOVE sr_student_name TO hs_user_name.
+    MOVE ws_run_date TO hs_last_run_date.
+    MOVE ws_log_status TO hs_last_status.
+    MOVE 0 TO hs_consecutive_n.
+    PERFORM save_history_record.
+
+save_history_record.
+    WRITE history_record
+        INVALID KEY REWRITE history_record
+    END-WRITE.
+
+open_history_file.
+    OPEN I-O history_file.
+    IF ws_history_status NOT = "00"
+        OPEN OUTPUT history_file
+        CLOSE history_file
+        OPEN I-O history_file
+    END-IF.
