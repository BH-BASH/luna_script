@@ -0,0 +1,10 @@
+*> Record layout for MOOD-LOG.DAT, the nightly check-in log.
+*> Shared by every program that writes or reads a check-in
+*> (the interactive script, the roster batch driver, the daily
+*> summary report, and the monthly extract).
+01 mood_log_record.
+    05 ml_run_date         pic 9(8).
+    05 ml_run_seq          pic 9(4).
+    05 ml_user_name        pic x(20).
+    05 ml_status           pic x(1).
+    05 ml_mood_scale       pic 9(1).
