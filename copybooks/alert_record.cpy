@@ -0,0 +1,9 @@
+*> Record layout for ALERT-FILE, the escalation list the counseling
+*> office reviews each morning for students answering "N" multiple
+*> nights running.
+01 alert_record.
+    05 al_run_date          pic 9(8).
+    05 al_run_seq           pic 9(4).
+    05 al_user_name         pic x(20).
+    05 al_consecutive_n     pic 9(2).
+    05 al_message           pic x(40).
