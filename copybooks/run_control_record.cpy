@@ -0,0 +1,8 @@
+*> Record layout for RUNCTL, tracking the next run-sequence number
+*> for a given run-date so two batch executions on the same night
+*> (an accidental double-kickoff, or a split-shift run) carry
+*> distinguishable run-ids on their MOOD-LOG.DAT and ALERT-FILE
+*> records instead of looking identical.
+01 run_control_record.
+    05 rc_run_date          pic 9(8).
+    05 rc_run_seq           pic 9(4).
