@@ -0,0 +1,7 @@
+*> Record layout for CHECKPOINT, the roster-batch restart marker.
+*> Holds the roster sequence number (and name, for operator sanity
+*> checks) of the last student successfully processed.
+01 checkpoint_record.
+    05 cp_run_date         pic 9(8).
+    05 cp_last_seq_num     pic 9(5).
+    05 cp_last_user_name   pic x(20).
