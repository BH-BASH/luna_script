@@ -0,0 +1,8 @@
+*> Record layout for HISTORY-FILE, a by-name keyed file recording
+*> each student's most recent check-in so the check-in programs can
+*> tell whether tonight's "N" answer continues a streak.
+01 history_record.
+    05 hs_user_name        pic x(20).
+    05 hs_last_run_date    pic 9(8).
+    05 hs_last_status      pic x(1).
+    05 hs_consecutive_n    pic 9(2).
