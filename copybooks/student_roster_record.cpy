@@ -0,0 +1,7 @@
+*> Record layout for STUDENT-ROSTER, the dorm roster input file
+*> used by the batch check-in driver and the roster reconciliation
+*> program.
+01 student_roster_record.
+    05 sr_student_name     pic x(20).
+    05 sr_room_number      pic x(4).
+    05 sr_student_id       pic x(6).
