@@ -0,0 +1,55 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. luna_extract_script.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT mood_log_file ASSIGN TO "MOODLOG"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT monthly_extract_file ASSIGN TO "MONTHEXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  mood_log_file.
+COPY mood_log_record.
+
+FD  monthly_extract_file.
+01 extract_line PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 ws_today_date PIC 9(8).
+01 ws_report_month PIC 9(6).
+01 ws_record_month PIC 9(6).
+01 ws_mood_log_eof PIC X(1) VALUE "N".
+
+PROCEDURE DIVISION.
+main_extract.
+    ACCEPT ws_today_date FROM DATE YYYYMMDD.
+    MOVE ws_today_date(1:6) TO ws_report_month.
+    OPEN INPUT mood_log_file.
+    OPEN OUTPUT monthly_extract_file.
+
+    PERFORM UNTIL ws_mood_log_eof = "Y"
+        READ mood_log_file
+            AT END MOVE "Y" TO ws_mood_log_eof
+            NOT AT END PERFORM extract_mood_log_record
+        END-READ
+    END-PERFORM.
+
+    CLOSE mood_log_file.
+    CLOSE monthly_extract_file.
+    STOP RUN.
+
+extract_mood_log_record.
+    MOVE ml_run_date(1:6) TO ws_record_month.
+    IF ws_record_month = ws_report_month
+        MOVE SPACES TO extract_line
+        STRING FUNCTION TRIM(ml_user_name) DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            ml_run_date DELIMITED BY SIZE
+            "," DELIMITED BY SIZE
+            ml_status DELIMITED BY SIZE
+            INTO extract_line
+        WRITE extract_line
+    END-IF.
