@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. luna_report_script.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT mood_log_file ASSIGN TO "MOODLOG"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT summary_report_file ASSIGN TO "SUMMARY"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  mood_log_file.
+COPY mood_log_record.
+
+FD  summary_report_file.
+01 report_line PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 ws_report_date PIC 9(8).
+01 ws_mood_log_eof PIC X(1) VALUE "N".
+01 ws_total_count PIC 9(5) VALUE 0.
+01 ws_y_count PIC 9(5) VALUE 0.
+01 ws_n_count PIC 9(5) VALUE 0.
+01 ws_m_count PIC 9(5) VALUE 0.
+01 ws_invalid_count PIC 9(5) VALUE 0.
+01 ws_count_display PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+main_report.
+    ACCEPT ws_report_date FROM DATE YYYYMMDD.
+    OPEN INPUT mood_log_file.
+    OPEN OUTPUT summary_report_file.
+
+    PERFORM UNTIL ws_mood_log_eof = "Y"
+        READ mood_log_file
+            AT END MOVE "Y" TO ws_mood_log_eof
+            NOT AT END PERFORM tally_mood_log_record
+        END-READ
+    END-PERFORM.
+
+    PERFORM write_summary_report.
+
+    CLOSE mood_log_file.
+    CLOSE summary_report_file.
+    STOP RUN.
+
+tally_mood_log_record.
+    IF ml_run_date = ws_report_date
+        ADD 1 TO ws_total_count
+        IF ml_status = "Y" OR ml_status = "y"
+            ADD 1 TO ws_y_count
+        ELSE IF ml_status = "N" OR ml_status = "n"
+            ADD 1 TO ws_n_count
+        ELSE IF ml_status = "M" OR ml_status = "m"
+            ADD 1 TO ws_m_count
+        ELSE
+            ADD 1 TO ws_invalid_count
+        END-IF
+    END-IF.
+
+write_summary_report.
+    MOVE SPACES TO report_line.
+    STRING "DORM MOOD CHECK-IN SUMMARY FOR " ws_report_date
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
+
+    MOVE SPACES TO report_line.
+    WRITE report_line.
+
+    MOVE ws_total_count TO ws_count_display.
+    MOVE SPACES TO report_line.
+    STRING "TOTAL CHECK-INS.......: " ws_count_display
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
+
+    MOVE ws_y_count TO ws_count_display.
+    MOVE SPACES TO report_line.
+    STRING "Y (OKAY) RESPONSES....: " ws_count_display
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
+
+    MOVE ws_n_count TO ws_count_display.
+    MOVE SPACES TO report_line.
+    STRING "N (NOT OKAY) RESPONSES: " ws_count_display
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
+
+    MOVE ws_m_count TO ws_count_display.
+    MOVE SPACES TO report_line.
+    STRING "NEUTRAL (SCALE 3).....: " ws_count_display
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
+
+    MOVE ws_invalid_count TO ws_count_display.
+    MOVE SPACES TO report_line.
+    STRING "INVALID/UNRECOGNIZED..: " ws_count_display
+        DELIMITED BY SIZE INTO report_line.
+    WRITE report_line.
